@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR.     SİNEM ŞEN.
+      *-----------------------------------------------------------------
+      * RECONCIL - end-of-day reconciliation / control-totals report.
+      * Reads today's TRANSACTION-LOG-FILE rows, totals transfer-in,
+      * transfer-out and deposit fees, and cross-checks the last
+      * logged balance for each customer against CUSTOMER-MASTER-FILE.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-NO
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO 'TRANLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAST.
+       FD  TRANSACTION-LOG-FILE.
+           COPY TRANLOG.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-VARIABLES.
+           05 WS-CUSTMAST-STATUS     PIC X(2).
+           05 WS-TRANLOG-STATUS      PIC X(2).
+       01  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+           88 WS-END-OF-LOG          VALUE 'Y'.
+       01  WS-TODAY                  PIC 9(8).
+       01  CHECKS-VARIABLES.
+           05 COUNTER                PIC 9(4).
+       01  CONTROL-TOTALS.
+           05 CT-TRANSFER-IN         PIC 9(9) VALUE 0.
+           05 CT-TRANSFER-OUT        PIC 9(9) VALUE 0.
+           05 CT-DEPOSIT-FEE         PIC 9(7) VALUE 0.
+           05 CT-APPROVED-COUNT      PIC 9(5) VALUE 0.
+           05 CT-DECLINED-COUNT      PIC 9(5) VALUE 0.
+           05 CT-SKIPPED-COUNT       PIC 9(5) VALUE 0.
+           05 CT-TOTAL-COUNT         PIC 9(5) VALUE 0.
+       01  CT-NET-ACTIVITY           PIC S9(9).
+       01  WS-CUSTOMER-TABLE.
+           05 WS-CUSTOMER-ENTRY OCCURS 500 TIMES
+              INDEXED BY WS-CUST-IDX.
+              10 WS-TBL-CUSTOMER-NO     PIC X(15).
+              10 WS-TBL-BALANCE-AFTER   PIC 9(5).
+       01  WS-CUSTOMER-COUNT         PIC 9(4) VALUE 0.
+       01  WS-FOUND-SWITCH           PIC X(1).
+           88 WS-FOUND                VALUE 'Y'.
+       01  WS-TABLE-FULL-SWITCH      PIC X(1) VALUE 'N'.
+           88 WS-TABLE-FULL-WARNED    VALUE 'Y'.
+       01  RECON-COUNTERS.
+           05 RC-MATCH-COUNT          PIC 9(5) VALUE 0.
+           05 RC-MISMATCH-COUNT       PIC 9(5) VALUE 0.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       1000-PROCESS.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT TRANSACTION-LOG-FILE.
+           IF WS-TRANLOG-STATUS NOT = '00'
+               DISPLAY 'Unable to open TRANLOG.DAT, status: '
+                   WS-TRANLOG-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-END-OF-LOG
+               READ TRANSACTION-LOG-FILE
+                   AT END
+                       SET WS-END-OF-LOG TO TRUE
+                   NOT AT END
+                       PERFORM 2000-ACCUMULATE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-LOG-FILE.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTMAST.DAT, status: '
+                   WS-CUSTMAST-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 3000-CROSS-CHECK-MASTER.
+           CLOSE CUSTOMER-MASTER-FILE.
+           PERFORM 4000-PRINT-REPORT.
+       1000-END. EXIT.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       2000-ACCUMULATE-RECORD.
+           IF TL-TIMESTAMP-DATE = WS-TODAY
+               ADD 1 TO CT-TOTAL-COUNT
+               IF TL-APPROVED
+                   ADD 1              TO CT-APPROVED-COUNT
+                   ADD TL-TRANSFER-IN  TO CT-TRANSFER-IN
+                   ADD TL-TRANSFER-OUT TO CT-TRANSFER-OUT
+                   ADD TL-DEPOSIT-FEE  TO CT-DEPOSIT-FEE
+                   PERFORM 2500-REMEMBER-LAST-BALANCE
+               ELSE
+                   IF TL-SKIPPED
+                       ADD 1 TO CT-SKIPPED-COUNT
+                   ELSE
+                       ADD 1 TO CT-DECLINED-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+       2000-END. EXIT.
+      *-----------------------------------------------------------------
+      * Keeps the most recent approved balance-after per customer seen
+      * in today's log, so it can be cross-checked against the master.
+       2500-REMEMBER-LAST-BALANCE.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           IF WS-CUSTOMER-COUNT > 0
+               SET WS-CUST-IDX TO 1
+               SEARCH WS-CUSTOMER-ENTRY
+                   WHEN WS-TBL-CUSTOMER-NO(WS-CUST-IDX) = TL-CUSTOMER-NO
+                       MOVE TL-BALANCE-AFTER
+                           TO WS-TBL-BALANCE-AFTER(WS-CUST-IDX)
+                       MOVE 'Y' TO WS-FOUND-SWITCH
+               END-SEARCH
+           END-IF.
+           IF NOT WS-FOUND
+               IF WS-CUSTOMER-COUNT < 500
+                   ADD 1 TO WS-CUSTOMER-COUNT
+                   MOVE TL-CUSTOMER-NO TO
+                       WS-TBL-CUSTOMER-NO(WS-CUSTOMER-COUNT)
+                   MOVE TL-BALANCE-AFTER TO
+                       WS-TBL-BALANCE-AFTER(WS-CUSTOMER-COUNT)
+               ELSE
+                   IF NOT WS-TABLE-FULL-WARNED
+                       DISPLAY 'WARNING: more than 500 distinct '
+                           'customers in today''s log; cross-check '
+                           'table is full, remaining customers will '
+                           'not be reconciled.'
+                       SET WS-TABLE-FULL-WARNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       2500-END. EXIT.
+      *-----------------------------------------------------------------
+       3000-CROSS-CHECK-MASTER.
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                   UNTIL COUNTER > WS-CUSTOMER-COUNT
+               MOVE WS-TBL-CUSTOMER-NO(COUNTER) TO CM-CUSTOMER-NO
+               READ CUSTOMER-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'Cross-check: customer not on master: '
+                           WS-TBL-CUSTOMER-NO(COUNTER)
+                       ADD 1 TO RC-MISMATCH-COUNT
+                   NOT INVALID KEY
+                       IF CM-BALANCE = WS-TBL-BALANCE-AFTER(COUNTER)
+                           ADD 1 TO RC-MATCH-COUNT
+                       ELSE
+                           ADD 1 TO RC-MISMATCH-COUNT
+                           DISPLAY 'Cross-check mismatch customer '
+                               WS-TBL-CUSTOMER-NO(COUNTER)
+                               ' master=' CM-BALANCE
+                               ' logged=' WS-TBL-BALANCE-AFTER(COUNTER)
+                       END-IF
+               END-READ
+           END-PERFORM.
+       3000-END. EXIT.
+      *-----------------------------------------------------------------
+       4000-PRINT-REPORT.
+           COMPUTE CT-NET-ACTIVITY =
+               CT-TRANSFER-IN - CT-TRANSFER-OUT - CT-DEPOSIT-FEE.
+           DISPLAY '==========================================='.
+           DISPLAY '     END-OF-DAY RECONCILIATION REPORT'.
+           DISPLAY '           RUN DATE: ' WS-TODAY.
+           DISPLAY '==========================================='.
+           DISPLAY 'Total transactions logged : ' CT-TOTAL-COUNT.
+           DISPLAY 'Approved transactions ....: ' CT-APPROVED-COUNT.
+           DISPLAY 'Declined transactions ....: ' CT-DECLINED-COUNT.
+           DISPLAY 'Skipped batch records ....: ' CT-SKIPPED-COUNT.
+           DISPLAY 'Total transfer-in ........: ' CT-TRANSFER-IN.
+           DISPLAY 'Total transfer-out .......: ' CT-TRANSFER-OUT.
+           DISPLAY 'Total deposit fees .......: ' CT-DEPOSIT-FEE.
+           DISPLAY 'Net activity .............: ' CT-NET-ACTIVITY.
+           DISPLAY '-------------------------------------------'.
+           DISPLAY 'Customers cross-checked ..: ' WS-CUSTOMER-COUNT.
+           DISPLAY 'Matches ..................: ' RC-MATCH-COUNT.
+           DISPLAY 'Mismatches ...............: ' RC-MISMATCH-COUNT.
+           DISPLAY '==========================================='.
+       4000-END. EXIT.
+      *-----------------------------------------------------------------

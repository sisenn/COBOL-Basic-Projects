@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINT.
+       AUTHOR.     SİNEM ŞEN.
+      *-----------------------------------------------------------------
+      * MAINT - customer maintenance: enroll, correct name, close.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-NO
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAST.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  CUSTOMER-INFORMATION.
+           05 CUSTOMER-NAME         PIC X(15).
+           05 CUSTOMER-LAST-NAME    PIC X(15).
+           05 CUSTOMER-NO           PIC X(15).
+       01  OPENING-BALANCE          PIC 9(5).
+       01  CHECKS-VARIABLES.
+           05 COUNTER               PIC 99   VALUE 01.
+       01  FILE-STATUS-VARIABLES.
+           05 WS-CUSTMAST-STATUS    PIC X(2).
+       01  SESSION-VARIABLES.
+           05 WS-MENU-CHOICE        PIC 9(1).
+           05 WS-SESSION-SWITCH     PIC X(1) VALUE 'N'.
+              88 WS-SESSION-ENDED   VALUE 'Y'.
+           05 WS-CUSTOMER-LOOKUP    PIC X(1).
+              88 WS-CUSTOMER-FOUND      VALUE 'Y'.
+              88 WS-CUSTOMER-NOT-FOUND  VALUE 'N'.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       1000-PROCESS.
+           PERFORM 1070-OPEN-CUSTOMER-MASTER.
+           PERFORM 1200-MENU-LOOP UNTIL WS-SESSION-ENDED.
+           CLOSE CUSTOMER-MASTER-FILE.
+       1000-END. EXIT.
+           STOP RUN.
+      *-----------------------------------------------------------------
+      * CUSTMAST.DAT may not exist yet on a brand-new install; status
+      * '35' means "file not found", so create it with OPEN OUTPUT
+      * before reopening I-O for normal read/rewrite use.
+       1070-OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMAST-STATUS = '35'
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTMAST.DAT, status: '
+                   WS-CUSTMAST-STATUS
+               STOP RUN
+           END-IF.
+       1070-END. EXIT.
+      *-----------------------------------------------------------------
+       1200-MENU-LOOP.
+           DISPLAY ' '.
+           DISPLAY '1. Enroll new customer'.
+           DISPLAY '2. Correct customer name'.
+           DISPLAY '3. Close customer account'.
+           DISPLAY '4. Exit'.
+           DISPLAY 'Please choose an option:'.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM 1300-ENROLL-CUSTOMER
+               WHEN 2
+                   PERFORM 1400-CORRECT-NAME
+               WHEN 3
+                   PERFORM 1500-CLOSE-ACCOUNT
+               WHEN 4
+                   SET WS-SESSION-ENDED TO TRUE
+               WHEN OTHER
+                   DISPLAY 'Invalid option, please try again.'
+           END-EVALUATE.
+       1200-END. EXIT.
+      *-----------------------------------------------------------------
+       1300-ENROLL-CUSTOMER.
+           DISPLAY 'Enter new customer number:'.
+           ACCEPT CUSTOMER-NO.
+           PERFORM 3500-CHECK-CUSTOMER-NO.
+           PERFORM 1600-LOOKUP-CUSTOMER.
+           IF WS-CUSTOMER-FOUND
+               DISPLAY 'Customer number already enrolled.'
+           ELSE
+               DISPLAY 'Enter customer first name:'
+               ACCEPT CUSTOMER-NAME
+               PERFORM 2000-CHECK-CUSTOMER-NAME
+               DISPLAY 'Enter customer last name:'
+               ACCEPT CUSTOMER-LAST-NAME
+               PERFORM 3000-CHECK-CUSTOMER-LAST-NAME
+               DISPLAY 'Enter opening balance:'
+               ACCEPT OPENING-BALANCE
+               MOVE CUSTOMER-NO        TO CM-CUSTOMER-NO
+               MOVE CUSTOMER-NAME      TO CM-CUSTOMER-NAME
+               MOVE CUSTOMER-LAST-NAME TO CM-CUSTOMER-LAST-NAME
+               MOVE OPENING-BALANCE    TO CM-BALANCE
+               MOVE OPENING-BALANCE    TO CM-LAST-ACCOUNT
+               SET CM-ACTIVE TO TRUE
+               WRITE CUSTOMER-MASTER-RECORD
+               DISPLAY 'Customer enrolled successfully.'
+           END-IF.
+       1300-END. EXIT.
+      *-----------------------------------------------------------------
+       1400-CORRECT-NAME.
+           DISPLAY 'Enter customer number to correct:'.
+           ACCEPT CUSTOMER-NO.
+           PERFORM 1600-LOOKUP-CUSTOMER.
+           IF WS-CUSTOMER-NOT-FOUND
+               DISPLAY 'Customer number not found.'
+           ELSE
+               DISPLAY 'Enter corrected first name:'
+               ACCEPT CUSTOMER-NAME
+               PERFORM 2000-CHECK-CUSTOMER-NAME
+               DISPLAY 'Enter corrected last name:'
+               ACCEPT CUSTOMER-LAST-NAME
+               PERFORM 3000-CHECK-CUSTOMER-LAST-NAME
+               MOVE CUSTOMER-NAME      TO CM-CUSTOMER-NAME
+               MOVE CUSTOMER-LAST-NAME TO CM-CUSTOMER-LAST-NAME
+               REWRITE CUSTOMER-MASTER-RECORD
+               DISPLAY 'Customer name updated.'
+           END-IF.
+       1400-END. EXIT.
+      *-----------------------------------------------------------------
+       1500-CLOSE-ACCOUNT.
+           DISPLAY 'Enter customer number to close:'.
+           ACCEPT CUSTOMER-NO.
+           PERFORM 1600-LOOKUP-CUSTOMER.
+           IF WS-CUSTOMER-NOT-FOUND
+               DISPLAY 'Customer number not found.'
+           ELSE
+               SET CM-CLOSED TO TRUE
+               REWRITE CUSTOMER-MASTER-RECORD
+               DISPLAY 'Customer account closed.'
+           END-IF.
+       1500-END. EXIT.
+      *-----------------------------------------------------------------
+       1600-LOOKUP-CUSTOMER.
+           MOVE CUSTOMER-NO TO CM-CUSTOMER-NO.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   SET WS-CUSTOMER-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-CUSTOMER-FOUND TO TRUE
+           END-READ.
+       1600-END. EXIT.
+      *-----------------------------------------------------------------
+       2000-CHECK-CUSTOMER-NAME.
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL
+                   COUNTER > LENGTH OF CUSTOMER-NAME
+                IF NOT (CUSTOMER-NAME(COUNTER:1) IS ALPHABETIC)
+                  DISPLAY 'Invalid character found in CUSTOMER-NAME'
+                  STOP RUN
+                END-IF
+           END-PERFORM.
+       2000-END. EXIT.
+      *-----------------------------------------------------------------
+       3000-CHECK-CUSTOMER-LAST-NAME.
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL
+                   COUNTER > LENGTH OF CUSTOMER-LAST-NAME
+               IF NOT(CUSTOMER-LAST-NAME(COUNTER:1) IS ALPHABETIC)
+                 DISPLAY 'Invalid character found in CUSTOMER-LAST-NAME'
+                 STOP RUN
+               END-IF
+           END-PERFORM.
+       3000-END. EXIT.
+      *-----------------------------------------------------------------
+      * Mirrors ACCOUNT's 3500-CHECK-CUSTOMER-NO so a customer number
+      * enrolled here can always be logged into and found later.
+       3500-CHECK-CUSTOMER-NO.
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL
+                   COUNTER > LENGTH OF CUSTOMER-NO
+               IF NOT (CUSTOMER-NO(COUNTER:1) IS NUMERIC OR
+                       CUSTOMER-NO(COUNTER:1) = SPACE)
+                 DISPLAY 'Invalid character found in CUSTOMER-NO'
+                 STOP RUN
+               END-IF
+           END-PERFORM.
+       3500-END. EXIT.
+      *-----------------------------------------------------------------

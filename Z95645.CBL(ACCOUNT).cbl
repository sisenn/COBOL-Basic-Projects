@@ -1,8 +1,41 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCOUNT.
        AUTHOR.     SİNEM ŞEN.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-NO
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO 'TRANLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+           SELECT FEE-SCHEDULE-FILE ASSIGN TO 'FEESCHED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEESCHED-STATUS.
+           SELECT BATCH-TRANSACTION-FILE ASSIGN TO 'BATCHTXN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCHTXN-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAST.
+       FD  TRANSACTION-LOG-FILE.
+           COPY TRANLOG.
+       FD  FEE-SCHEDULE-FILE.
+           COPY FEESCHED.
+       FD  BATCH-TRANSACTION-FILE.
+           COPY BATCHTXN.
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  CUSTOMER-INFORMATION.
            05 CUSTOMER-NAME        PIC X(15).
@@ -15,10 +48,142 @@
            05 DEPOSIT              PIC 9(2).
            05 LAST-ACCOUNT         PIC 9(5) VALUE 00.
        01  CHECKS-VARIABLES.
-           05 COUNTER              PIC 9    VALUE 01.
+           05 COUNTER              PIC 99   VALUE 01.
+       01  FILE-STATUS-VARIABLES.
+           05 WS-CUSTMAST-STATUS   PIC X(2).
+           05 WS-TRANLOG-STATUS    PIC X(2).
+           05 WS-FEESCHED-STATUS   PIC X(2).
+           05 WS-BATCHTXN-STATUS   PIC X(2).
+           05 WS-CHECKPT-STATUS    PIC X(2).
+       01  FEE-SCHEDULE-TABLE.
+           05 WS-FEE-TIER-COUNT    PIC 9(2) VALUE 0.
+           05 WS-FEE-ENTRY OCCURS 1 TO 20 TIMES
+                           DEPENDING ON WS-FEE-TIER-COUNT
+                           INDEXED BY WS-FEE-IDX.
+              10 FT-THRESHOLD      PIC 9(4).
+              10 FT-FEE-AMOUNT     PIC 9(2).
+       01  WS-FEE-EOF-SWITCH       PIC X(1) VALUE 'N'.
+           88 WS-FEE-EOF           VALUE 'Y'.
+       01  SESSION-VARIABLES.
+           05 WS-MENU-CHOICE       PIC 9(1).
+           05 WS-SESSION-SWITCH    PIC X(1) VALUE 'N'.
+              88 WS-SESSION-ENDED  VALUE 'Y'.
+           05 WS-BALANCE-SWITCH    PIC X(1).
+              88 WS-BALANCE-OK     VALUE 'Y'.
+              88 WS-BALANCE-NSF    VALUE 'N'.
+           05 WS-CUSTOMER-LOOKUP   PIC X(1).
+              88 WS-CUSTOMER-FOUND      VALUE 'Y'.
+              88 WS-CUSTOMER-NOT-FOUND  VALUE 'N'.
+       01  WS-RUN-MODE              PIC X(1).
+           88 WS-BATCH-MODE         VALUE 'B' 'b'.
+       01  BATCH-CONTROL-VARIABLES.
+           05 WS-BATCH-EOF-SWITCH   PIC X(1) VALUE 'N'.
+              88 WS-BATCH-EOF       VALUE 'Y'.
+           05 WS-LAST-CHECKPT-SEQ   PIC 9(6) VALUE 0.
+           05 WS-BATCH-REC-COUNT    PIC 9(6) VALUE 0.
+           05 WS-CHECKPOINT-EVERY   PIC 9(3) VALUE 10.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        1000-PROCESS.
+           PERFORM 1060-LOAD-FEE-SCHEDULE.
+           DISPLAY 'Run in (I)nteractive or (B)atch mode?'.
+           ACCEPT WS-RUN-MODE.
+           PERFORM 1070-OPEN-CUSTOMER-MASTER.
+           PERFORM 1080-OPEN-TRANSACTION-LOG.
+           IF WS-BATCH-MODE
+               PERFORM 5000-BATCH-PROCESS
+           ELSE
+               PERFORM 1050-LOGIN
+               PERFORM 1200-MENU-LOOP UNTIL WS-SESSION-ENDED
+           END-IF.
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE TRANSACTION-LOG-FILE.
+       1000-END. EXIT.
+           STOP RUN.
+      *-----------------------------------------------------------------
+      * CUSTMAST.DAT may not exist yet on a brand-new install; status
+      * '35' means "file not found", so create it with OPEN OUTPUT
+      * before reopening I-O for normal read/rewrite use.
+       1070-OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMAST-STATUS = '35'
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTMAST.DAT, status: '
+                   WS-CUSTMAST-STATUS
+               STOP RUN
+           END-IF.
+       1070-END. EXIT.
+      *-----------------------------------------------------------------
+      * TRANLOG.DAT may not exist yet on a brand-new install; OPEN
+      * EXTEND on a missing LINE SEQUENTIAL file returns status '35'
+      * and does not create it, so fall back to OPEN OUTPUT (creates
+      * an empty file) before reopening EXTEND for normal append use.
+       1080-OPEN-TRANSACTION-LOG.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF WS-TRANLOG-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+               CLOSE TRANSACTION-LOG-FILE
+               OPEN EXTEND TRANSACTION-LOG-FILE
+           END-IF.
+           IF WS-TRANLOG-STATUS NOT = '00'
+               DISPLAY 'Unable to open TRANLOG.DAT, status: '
+                   WS-TRANLOG-STATUS
+               STOP RUN
+           END-IF.
+       1080-END. EXIT.
+      *-----------------------------------------------------------------
+      * Loads the transfer-fee tiers from FEE-SCHEDULE-FILE, ascending
+      * by threshold. Falls back to the bank's standard two tiers if
+      * the schedule file is missing, so the program still runs.
+      * Rejects a file with more rows than the table holds, or rows
+      * not in ascending FS-THRESHOLD order, since 1320-LOOKUP-FEE-TIER
+      * relies on both to find the right tier.
+       1060-LOAD-FEE-SCHEDULE.
+           OPEN INPUT FEE-SCHEDULE-FILE.
+           IF WS-FEESCHED-STATUS = '00'
+               PERFORM UNTIL WS-FEE-EOF
+                   READ FEE-SCHEDULE-FILE
+                       AT END
+                           SET WS-FEE-EOF TO TRUE
+                       NOT AT END
+                           IF WS-FEE-TIER-COUNT = 20
+                               DISPLAY 'FEESCHED.DAT has more than 20 '
+                                   'tiers, ignoring the rest.'
+                               SET WS-FEE-EOF TO TRUE
+                           ELSE
+                               IF WS-FEE-TIER-COUNT > 0
+                                  AND FS-THRESHOLD <=
+                                      FT-THRESHOLD(WS-FEE-TIER-COUNT)
+                                   DISPLAY 'FEESCHED.DAT is not in '
+                                       'ascending threshold order, '
+                                       'ignoring remaining rows.'
+                                   SET WS-FEE-EOF TO TRUE
+                               ELSE
+                                   ADD 1 TO WS-FEE-TIER-COUNT
+                                   MOVE FS-THRESHOLD TO
+                                       FT-THRESHOLD(WS-FEE-TIER-COUNT)
+                                   MOVE FS-FEE-AMOUNT TO
+                                       FT-FEE-AMOUNT(WS-FEE-TIER-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FEE-SCHEDULE-FILE
+           END-IF.
+           IF WS-FEE-TIER-COUNT = 0
+               MOVE 2    TO WS-FEE-TIER-COUNT
+               MOVE 5000 TO FT-THRESHOLD(1)
+               MOVE 05   TO FT-FEE-AMOUNT(1)
+               MOVE 9999 TO FT-THRESHOLD(2)
+               MOVE 20   TO FT-FEE-AMOUNT(2)
+           END-IF.
+       1060-END. EXIT.
+      *-----------------------------------------------------------------
+       1050-LOGIN.
            DISPLAY 'Please enter your name:'.
            ACCEPT CUSTOMER-NAME.
            PERFORM 2000-CHECK-CUSTOMER-NAME.
@@ -27,27 +192,144 @@
            PERFORM 3000-CHECK-CUSTOMER-LAST-NAME.
            DISPLAY 'Please enter your customer number:'.
            ACCEPT CUSTOMER-NO.
-           DISPLAY 'You have successfully logged into the system.'.
-           MOVE 85000 TO BALANCE.
-           PERFORM 4000-CHECK-BALANCE.
+           PERFORM 3500-CHECK-CUSTOMER-NO.
+           IF NOT WS-SESSION-ENDED
+               DISPLAY 'You have successfully logged into the system.'
+           END-IF.
+       1050-END. EXIT.
+      *-----------------------------------------------------------------
+       1200-MENU-LOOP.
+           DISPLAY ' '.
+           DISPLAY '1. Transfer funds'.
+           DISPLAY '2. View balance'.
+           DISPLAY '3. Exit'.
+           DISPLAY 'Please choose an option:'.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM 1300-TRANSFER-FUNDS
+               WHEN 2
+                   PERFORM 1350-VIEW-BALANCE
+               WHEN 3
+                   SET WS-SESSION-ENDED TO TRUE
+               WHEN OTHER
+                   DISPLAY 'Invalid option, please try again.'
+           END-EVALUATE.
+       1200-END. EXIT.
+      *-----------------------------------------------------------------
+       1300-TRANSFER-FUNDS.
            DISPLAY 'Amount of money to transfer:'.
            ACCEPT TRANSFER-OUT.
-           DISPLAY 'Amount of money received in your account:'.
-           ACCEPT TRANSFER-IN.
-           IF TRANSFER-OUT > 5000
-              MOVE 20 TO DEPOSIT
-           ELSE 
-              MOVE 05 TO DEPOSIT
+           PERFORM 1320-LOOKUP-FEE-TIER.
+           PERFORM 4000-CHECK-BALANCE.
+           IF WS-BALANCE-OK
+               DISPLAY 'Amount of money received in your account:'
+               ACCEPT TRANSFER-IN
+               COMPUTE LAST-ACCOUNT = (BALANCE + TRANSFER-IN) -
+                       (TRANSFER-OUT + DEPOSIT)
+                   ON SIZE ERROR
+                       DISPLAY 'Resulting balance is too large to '
+                           'process; transaction declined.'
+                       MOVE BALANCE TO LAST-ACCOUNT
+                       PERFORM 1850-LOG-DECLINED-TRANSACTION
+                   NOT ON SIZE ERROR
+                       DISPLAY 'Total balance of your account:'
+                           LAST-ACCOUNT 'TL'
+                       PERFORM 1800-WRITE-TRANSACTION-LOG
+                       PERFORM 1900-REWRITE-CUSTOMER-MASTER
+               END-COMPUTE
+           ELSE
+               MOVE 0 TO TRANSFER-IN
+               MOVE 0 TO DEPOSIT
+               MOVE BALANCE TO LAST-ACCOUNT
+               PERFORM 1850-LOG-DECLINED-TRANSACTION
+               DISPLAY 'Your current balance is: ' BALANCE
            END-IF.
-           COMPUTE LAST-ACCOUNT = (BALANCE + TRANSFER-IN) - 
-                   (TRANSFER-OUT + DEPOSIT).
-           DISPLAY 'Total balance of your account:' LAST-ACCOUNT 'TL'.
-       1000-END. EXIT.
-           STOP RUN.
+       1300-END. EXIT.
+      *-----------------------------------------------------------------
+      * Finds the first fee tier whose threshold covers TRANSFER-OUT;
+      * tiers are ascending, so the last one also covers any amount
+      * larger than every threshold in the schedule.
+       1320-LOOKUP-FEE-TIER.
+           MOVE FT-FEE-AMOUNT(WS-FEE-TIER-COUNT) TO DEPOSIT.
+           SET WS-FEE-IDX TO 1.
+           SEARCH WS-FEE-ENTRY
+               WHEN TRANSFER-OUT <= FT-THRESHOLD(WS-FEE-IDX)
+                   MOVE FT-FEE-AMOUNT(WS-FEE-IDX) TO DEPOSIT
+           END-SEARCH.
+       1320-END. EXIT.
+      *-----------------------------------------------------------------
+       1350-VIEW-BALANCE.
+           DISPLAY 'Your current balance is: ' BALANCE.
+       1350-END. EXIT.
+      *-----------------------------------------------------------------
+       1400-READ-CUSTOMER-MASTER.
+           MOVE CUSTOMER-NO TO CM-CUSTOMER-NO.
+           READ CUSTOMER-MASTER-FILE
+              INVALID KEY
+                 SET WS-CUSTOMER-NOT-FOUND TO TRUE
+              NOT INVALID KEY
+                 SET WS-CUSTOMER-FOUND TO TRUE
+                 MOVE CM-BALANCE TO BALANCE
+           END-READ.
+       1400-END. EXIT.
+      *-----------------------------------------------------------------
+       1800-WRITE-TRANSACTION-LOG.
+           MOVE CUSTOMER-NO        TO TL-CUSTOMER-NO.
+           MOVE CUSTOMER-NAME      TO TL-CUSTOMER-NAME.
+           MOVE CUSTOMER-LAST-NAME TO TL-CUSTOMER-LAST-NAME.
+           MOVE TRANSFER-IN        TO TL-TRANSFER-IN.
+           MOVE TRANSFER-OUT       TO TL-TRANSFER-OUT.
+           MOVE DEPOSIT            TO TL-DEPOSIT-FEE.
+           MOVE LAST-ACCOUNT       TO TL-BALANCE-AFTER.
+           SET TL-APPROVED TO TRUE.
+           ACCEPT TL-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+           ACCEPT TL-TIMESTAMP-TIME FROM TIME.
+           WRITE TRANSACTION-LOG-RECORD.
+       1800-END. EXIT.
+      *-----------------------------------------------------------------
+       1850-LOG-DECLINED-TRANSACTION.
+           MOVE CUSTOMER-NO        TO TL-CUSTOMER-NO.
+           MOVE CUSTOMER-NAME      TO TL-CUSTOMER-NAME.
+           MOVE CUSTOMER-LAST-NAME TO TL-CUSTOMER-LAST-NAME.
+           MOVE TRANSFER-IN        TO TL-TRANSFER-IN.
+           MOVE TRANSFER-OUT       TO TL-TRANSFER-OUT.
+           MOVE DEPOSIT            TO TL-DEPOSIT-FEE.
+           MOVE LAST-ACCOUNT       TO TL-BALANCE-AFTER.
+           SET TL-DECLINED TO TRUE.
+           ACCEPT TL-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+           ACCEPT TL-TIMESTAMP-TIME FROM TIME.
+           WRITE TRANSACTION-LOG-RECORD.
+       1850-END. EXIT.
+      *-----------------------------------------------------------------
+      * Logs a batch record that was never applied (customer not found
+      * or account closed) so the audit trail has a durable record for
+      * dispute investigations, not just console output from the
+      * unattended batch run.
+       1870-LOG-SKIPPED-TRANSACTION.
+           MOVE CUSTOMER-NO        TO TL-CUSTOMER-NO.
+           MOVE CUSTOMER-NAME      TO TL-CUSTOMER-NAME.
+           MOVE CUSTOMER-LAST-NAME TO TL-CUSTOMER-LAST-NAME.
+           MOVE TRANSFER-IN        TO TL-TRANSFER-IN.
+           MOVE TRANSFER-OUT       TO TL-TRANSFER-OUT.
+           MOVE DEPOSIT            TO TL-DEPOSIT-FEE.
+           MOVE LAST-ACCOUNT       TO TL-BALANCE-AFTER.
+           SET TL-SKIPPED TO TRUE.
+           ACCEPT TL-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+           ACCEPT TL-TIMESTAMP-TIME FROM TIME.
+           WRITE TRANSACTION-LOG-RECORD.
+       1870-END. EXIT.
+      *-----------------------------------------------------------------
+       1900-REWRITE-CUSTOMER-MASTER.
+           MOVE LAST-ACCOUNT TO BALANCE.
+           MOVE BALANCE      TO CM-BALANCE.
+           MOVE LAST-ACCOUNT TO CM-LAST-ACCOUNT.
+           REWRITE CUSTOMER-MASTER-RECORD.
+       1900-END. EXIT.
       *-----------------------------------------------------------------
        2000-CHECK-CUSTOMER-NAME.
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > -
-           LENGTH OF CUSTOMER-NAME
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL
+                   COUNTER > LENGTH OF CUSTOMER-NAME
                 IF NOT (CUSTOMER-NAME(COUNTER:1) IS ALPHABETIC)
                   DISPLAY 'Invalid character found in CUSTOMER-NAME'
                   STOP RUN
@@ -56,8 +338,8 @@
        2000-END. EXIT.
       *-----------------------------------------------------------------
        3000-CHECK-CUSTOMER-LAST-NAME.
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > -
-           LENGTH OF CUSTOMER-LAST-NAME 
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL
+                   COUNTER > LENGTH OF CUSTOMER-LAST-NAME
                IF NOT(CUSTOMER-LAST-NAME(COUNTER:1) IS ALPHABETIC)
                  DISPLAY 'Invalid character found in CUSTOMER-LAST-NAME'
                  STOP RUN
@@ -65,11 +347,149 @@
            END-PERFORM.
        3000-END. EXIT.
       *-----------------------------------------------------------------
+       3500-CHECK-CUSTOMER-NO.
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL
+                   COUNTER > LENGTH OF CUSTOMER-NO
+               IF NOT (CUSTOMER-NO(COUNTER:1) IS NUMERIC OR
+                       CUSTOMER-NO(COUNTER:1) = SPACE)
+                 DISPLAY 'Invalid character found in CUSTOMER-NO'
+                 STOP RUN
+               END-IF
+           END-PERFORM.
+           PERFORM 1400-READ-CUSTOMER-MASTER.
+           IF WS-CUSTOMER-NOT-FOUND
+               DISPLAY 'Customer number not found.'
+               DISPLAY 'Please see a teller to enroll as a new '
+                   'customer.'
+               SET WS-SESSION-ENDED TO TRUE
+           ELSE
+               IF CM-CLOSED
+                   DISPLAY 'This account has been closed.'
+                   SET WS-SESSION-ENDED TO TRUE
+               END-IF
+           END-IF.
+       3500-END. EXIT.
+      *-----------------------------------------------------------------
+      * DEPOSIT (the transfer fee) must already be looked up via
+      * 1320-LOOKUP-FEE-TIER before this runs, so the fee itself
+      * can't push the resulting balance negative.
        4000-CHECK-BALANCE.
-           IF TRANSFER-OUT > BALANCE
+           IF TRANSFER-OUT + DEPOSIT > BALANCE
              DISPLAY 'Your balance is insufficient for the transaction.'
-             STOP RUN
+             SET WS-BALANCE-NSF TO TRUE
+           ELSE
+             SET WS-BALANCE-OK TO TRUE
            END-IF.
        4000-END. EXIT.
       *-----------------------------------------------------------------
-        
\ No newline at end of file
+      * Unattended batch mode: reads transfer requests from
+      * BATCH-TRANSACTION-FILE and writes a checkpoint periodically so
+      * an abended job can restart without reprocessing (and thereby
+      * double-charging) transactions already completed.
+       5000-BATCH-PROCESS.
+           PERFORM 5100-READ-CHECKPOINT.
+           OPEN INPUT BATCH-TRANSACTION-FILE.
+           IF WS-BATCHTXN-STATUS NOT = '00'
+               DISPLAY 'Unable to open BATCHTXN.DAT, status: '
+                   WS-BATCHTXN-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-BATCH-EOF
+               READ BATCH-TRANSACTION-FILE
+                   AT END
+                       SET WS-BATCH-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 5200-PROCESS-BATCH-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE BATCH-TRANSACTION-FILE.
+           IF WS-BATCH-REC-COUNT > 0
+               PERFORM 5300-WRITE-CHECKPOINT
+           END-IF.
+       5000-END. EXIT.
+      *-----------------------------------------------------------------
+       5100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-SEQUENCE-NO TO WS-LAST-CHECKPT-SEQ
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           DISPLAY 'Batch resuming after sequence: '
+               WS-LAST-CHECKPT-SEQ.
+       5100-END. EXIT.
+      *-----------------------------------------------------------------
+       5200-PROCESS-BATCH-RECORD.
+           IF BT-SEQUENCE-NO > WS-LAST-CHECKPT-SEQ
+               MOVE BT-CUSTOMER-NO  TO CUSTOMER-NO
+               MOVE BT-TRANSFER-OUT TO TRANSFER-OUT
+               MOVE BT-TRANSFER-IN  TO TRANSFER-IN
+               MOVE 0               TO DEPOSIT
+               PERFORM 1400-READ-CUSTOMER-MASTER
+               IF WS-CUSTOMER-FOUND
+                   MOVE CM-CUSTOMER-NAME      TO CUSTOMER-NAME
+                   MOVE CM-CUSTOMER-LAST-NAME TO CUSTOMER-LAST-NAME
+                   IF CM-CLOSED
+                       DISPLAY 'Batch record skipped, account closed: '
+                           BT-CUSTOMER-NO
+                       MOVE BALANCE TO LAST-ACCOUNT
+                       PERFORM 1870-LOG-SKIPPED-TRANSACTION
+                   ELSE
+                       PERFORM 1320-LOOKUP-FEE-TIER
+                       PERFORM 4000-CHECK-BALANCE
+                       IF WS-BALANCE-OK
+                           COMPUTE LAST-ACCOUNT =
+                               (BALANCE + TRANSFER-IN) -
+                               (TRANSFER-OUT + DEPOSIT)
+                               ON SIZE ERROR
+                                   DISPLAY 'Batch record declined, '
+                                       'resulting balance too large: '
+                                       BT-CUSTOMER-NO
+                                   MOVE BALANCE TO LAST-ACCOUNT
+                                   PERFORM 1850-LOG-DECLINED-TRANSACTION
+                               NOT ON SIZE ERROR
+                                   PERFORM 1800-WRITE-TRANSACTION-LOG
+                                   PERFORM 1900-REWRITE-CUSTOMER-MASTER
+                           END-COMPUTE
+                       ELSE
+                           MOVE 0 TO TRANSFER-IN
+                           MOVE 0 TO DEPOSIT
+                           MOVE BALANCE TO LAST-ACCOUNT
+                           PERFORM 1850-LOG-DECLINED-TRANSACTION
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY 'Batch record skipped, customer not found: '
+                       BT-CUSTOMER-NO
+                   MOVE SPACES TO CUSTOMER-NAME
+                   MOVE SPACES TO CUSTOMER-LAST-NAME
+                   MOVE 0      TO LAST-ACCOUNT
+                   PERFORM 1870-LOG-SKIPPED-TRANSACTION
+               END-IF
+               MOVE BT-SEQUENCE-NO TO WS-LAST-CHECKPT-SEQ
+               ADD 1 TO WS-BATCH-REC-COUNT
+               IF FUNCTION MOD(WS-BATCH-REC-COUNT WS-CHECKPOINT-EVERY)
+                       = 0
+                   PERFORM 5300-WRITE-CHECKPOINT
+               END-IF
+           ELSE
+               DISPLAY 'Batch record skipped, out of sequence: '
+                   BT-SEQUENCE-NO.
+       5200-END. EXIT.
+      *-----------------------------------------------------------------
+       5300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPT-STATUS NOT = '00'
+               DISPLAY 'Unable to open CHECKPT.DAT, status: '
+                   WS-CHECKPT-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-LAST-CHECKPT-SEQ TO CK-LAST-SEQUENCE-NO.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       5300-END. EXIT.
+      *-----------------------------------------------------------------

@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      * FEESCHED - fee schedule record, one row per transfer-amount tier
+      *-----------------------------------------------------------------
+       01  FEE-SCHEDULE-RECORD.
+           05 FS-THRESHOLD            PIC 9(4).
+           05 FS-FEE-AMOUNT           PIC 9(2).

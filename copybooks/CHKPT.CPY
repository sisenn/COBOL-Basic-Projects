@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      * CHKPT - checkpoint record for ACCOUNT's batch mode: the
+      * sequence number of the last BATCHTXN record fully processed.
+      *-----------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05 CK-LAST-SEQUENCE-NO     PIC 9(6).

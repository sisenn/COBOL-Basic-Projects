@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * TRANLOG - transaction audit log record, one row per transfer
+      *-----------------------------------------------------------------
+       01  TRANSACTION-LOG-RECORD.
+           05 TL-CUSTOMER-NO          PIC X(15).
+           05 TL-CUSTOMER-NAME        PIC X(15).
+           05 TL-CUSTOMER-LAST-NAME   PIC X(15).
+           05 TL-TRANSFER-IN          PIC 9(4).
+           05 TL-TRANSFER-OUT         PIC 9(4).
+           05 TL-DEPOSIT-FEE          PIC 9(2).
+           05 TL-BALANCE-AFTER        PIC 9(5).
+           05 TL-STATUS               PIC X(1).
+              88 TL-APPROVED          VALUE 'A'.
+              88 TL-DECLINED          VALUE 'D'.
+              88 TL-SKIPPED           VALUE 'S'.
+           05 TL-TIMESTAMP.
+              10 TL-TIMESTAMP-DATE    PIC 9(8).
+              10 TL-TIMESTAMP-TIME    PIC 9(6).

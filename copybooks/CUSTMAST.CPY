@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * CUSTMAST - customer master record, indexed by CM-CUSTOMER-NO
+      *-----------------------------------------------------------------
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-CUSTOMER-NO          PIC X(15).
+           05 CM-CUSTOMER-NAME        PIC X(15).
+           05 CM-CUSTOMER-LAST-NAME   PIC X(15).
+           05 CM-BALANCE              PIC 9(5).
+           05 CM-LAST-ACCOUNT         PIC 9(5).
+           05 CM-STATUS               PIC X(1).
+              88 CM-ACTIVE            VALUE 'A'.
+              88 CM-CLOSED            VALUE 'C'.

@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * BATCHTXN - batch transfer request record, one row per transfer
+      * queued for unattended processing by ACCOUNT's batch mode.
+      *-----------------------------------------------------------------
+       01  BATCH-TRANSACTION-RECORD.
+           05 BT-SEQUENCE-NO          PIC 9(6).
+           05 BT-CUSTOMER-NO          PIC X(15).
+           05 BT-TRANSFER-OUT         PIC 9(4).
+           05 BT-TRANSFER-IN          PIC 9(4).

@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMT.
+       AUTHOR.     SİNEM ŞEN.
+      *-----------------------------------------------------------------
+      * STMT - per-customer monthly statement built from the
+      * TRANSACTION-LOG-FILE audit trail for a given date range.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO 'TRANLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG-FILE.
+           COPY TRANLOG.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-VARIABLES.
+           05 WS-TRANLOG-STATUS     PIC X(2).
+       01  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+           88 WS-END-OF-LOG          VALUE 'Y'.
+       01  WS-FIRST-SWITCH           PIC X(1) VALUE 'N'.
+           88 WS-FIRST-SEEN          VALUE 'Y'.
+       01  STATEMENT-REQUEST.
+           05 WS-CUSTOMER-NO         PIC X(15).
+           05 WS-FROM-DATE           PIC 9(8).
+           05 WS-TO-DATE             PIC 9(8).
+       01  STATEMENT-TOTALS.
+           05 WS-STMT-NAME           PIC X(15).
+           05 WS-STMT-LAST-NAME      PIC X(15).
+           05 WS-OPENING-BALANCE     PIC S9(6).
+           05 WS-CLOSING-BALANCE     PIC 9(5).
+           05 WS-LINE-COUNT          PIC 9(5) VALUE 0.
+       01  WS-STATUS-TEXT            PIC X(8).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       1000-PROCESS.
+           DISPLAY 'Enter customer number for statement:'.
+           ACCEPT WS-CUSTOMER-NO.
+           DISPLAY 'Enter start date (YYYYMMDD):'.
+           ACCEPT WS-FROM-DATE.
+           DISPLAY 'Enter end date (YYYYMMDD):'.
+           ACCEPT WS-TO-DATE.
+           OPEN INPUT TRANSACTION-LOG-FILE.
+           IF WS-TRANLOG-STATUS NOT = '00'
+               DISPLAY 'Unable to open TRANLOG.DAT, status: '
+                   WS-TRANLOG-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-END-OF-LOG
+               READ TRANSACTION-LOG-FILE
+                   AT END
+                       SET WS-END-OF-LOG TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-LOG-FILE.
+           PERFORM 3000-PRINT-FOOTER.
+       1000-END. EXIT.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       2000-PROCESS-RECORD.
+           IF TL-CUSTOMER-NO = WS-CUSTOMER-NO
+             AND TL-TIMESTAMP-DATE >= WS-FROM-DATE
+             AND TL-TIMESTAMP-DATE <= WS-TO-DATE
+               IF NOT WS-FIRST-SEEN
+                   PERFORM 2100-PRINT-HEADER
+               END-IF
+               PERFORM 2200-PRINT-LINE
+               MOVE TL-BALANCE-AFTER TO WS-CLOSING-BALANCE
+           END-IF.
+       2000-END. EXIT.
+      *-----------------------------------------------------------------
+      * Rebuilds the balance the customer had just before the first
+      * in-range transaction, since the log only stores the balance
+      * after each transaction.
+       2100-PRINT-HEADER.
+           SET WS-FIRST-SEEN TO TRUE.
+           MOVE TL-CUSTOMER-NAME      TO WS-STMT-NAME.
+           MOVE TL-CUSTOMER-LAST-NAME TO WS-STMT-LAST-NAME.
+           IF TL-APPROVED
+               COMPUTE WS-OPENING-BALANCE = TL-BALANCE-AFTER -
+                   TL-TRANSFER-IN + TL-TRANSFER-OUT + TL-DEPOSIT-FEE
+           ELSE
+               MOVE TL-BALANCE-AFTER TO WS-OPENING-BALANCE
+           END-IF.
+           DISPLAY '==========================================='.
+           DISPLAY '         MONTHLY ACCOUNT STATEMENT'.
+           DISPLAY 'Customer number : ' WS-CUSTOMER-NO.
+           DISPLAY 'Customer name   : ' WS-STMT-NAME ' '
+               WS-STMT-LAST-NAME.
+           DISPLAY 'Period          : ' WS-FROM-DATE ' to ' WS-TO-DATE.
+           DISPLAY 'Opening balance : ' WS-OPENING-BALANCE.
+           DISPLAY '-------------------------------------------'.
+           DISPLAY 'DATE     TIME   IN    OUT   FEE  STATUS  BAL'.
+       2100-END. EXIT.
+      *-----------------------------------------------------------------
+       2200-PRINT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           IF TL-APPROVED
+               MOVE 'APPROVED' TO WS-STATUS-TEXT
+           ELSE
+               IF TL-SKIPPED
+                   MOVE 'SKIPPED' TO WS-STATUS-TEXT
+               ELSE
+                   MOVE 'DECLINED' TO WS-STATUS-TEXT
+               END-IF
+           END-IF.
+           DISPLAY TL-TIMESTAMP-DATE ' ' TL-TIMESTAMP-TIME ' '
+               TL-TRANSFER-IN ' ' TL-TRANSFER-OUT ' '
+               TL-DEPOSIT-FEE ' ' WS-STATUS-TEXT ' '
+               TL-BALANCE-AFTER.
+       2200-END. EXIT.
+      *-----------------------------------------------------------------
+       3000-PRINT-FOOTER.
+           IF WS-FIRST-SEEN
+               DISPLAY '-------------------------------------------'
+               DISPLAY 'Closing balance     : ' WS-CLOSING-BALANCE
+               DISPLAY 'Transactions listed : ' WS-LINE-COUNT
+               DISPLAY '==========================================='
+           ELSE
+               DISPLAY 'No transactions found for that customer '
+                   'and period.'
+           END-IF.
+       3000-END. EXIT.
+      *-----------------------------------------------------------------
